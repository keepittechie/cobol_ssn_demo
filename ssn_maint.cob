@@ -0,0 +1,184 @@
+*> SSN-MAINT -- console maintenance utility for the PEOPLE.DAT master.
+*> Created by Josh from KeepItTechie
+*> Looks up a single person by SSN and lets an operator add, change
+*> or delete that one record without rewriting the whole master, now
+*> that PEOPLE.DAT is an indexed file keyed on SSN.
+*>
+*> Modification History:
+*>   2026-08-09  JJ  Initial version, companion to the SSN-CHECK
+*>                   conversion of PEOPLE.DAT to an indexed master.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SSN-MAINT.
+AUTHOR. JOSH / KEEPITTECHIE.
+DATE-WRITTEN. 2026-08-09.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SSN-FILE ASSIGN TO 'people.dat'
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS DYNAMIC
+    RECORD KEY IS SSN
+    FILE STATUS IS WS-SSN-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD SSN-FILE.
+COPY SSNREC.
+
+WORKING-STORAGE SECTION.
+01 WS-SSN-FILE-STATUS  PIC XX VALUE SPACES.
+   88 WS-SSN-FILE-OK         VALUE '00'.
+   88 WS-SSN-FILE-MISSING    VALUE '35'.
+
+01 WS-DONE              PIC X VALUE 'N'.
+01 WS-CHOICE             PIC 9.
+01 WS-SEARCH-SSN        PIC X(9).
+01 WS-REPLY             PIC X(30).
+
+PROCEDURE DIVISION.
+0000-MAINLINE.
+    PERFORM 1000-OPEN-MASTER THRU 1000-EXIT
+    PERFORM UNTIL WS-DONE = 'Y'
+        PERFORM 2000-SHOW-MENU THRU 2000-EXIT
+    END-PERFORM
+    CLOSE SSN-FILE
+    STOP RUN.
+
+*> ---------------------------------------------------------------
+*> 1000-OPEN-MASTER -- open the master for update, creating it on
+*> the first run if PEOPLE.DAT does not exist yet.
+*> ---------------------------------------------------------------
+1000-OPEN-MASTER.
+    OPEN I-O SSN-FILE
+    IF WS-SSN-FILE-MISSING
+        OPEN OUTPUT SSN-FILE
+        CLOSE SSN-FILE
+        OPEN I-O SSN-FILE
+    END-IF.
+1000-EXIT.
+    EXIT.
+
+2000-SHOW-MENU.
+    DISPLAY " "
+    DISPLAY "SSN-MAINT -- PEOPLE.DAT MAINTENANCE"
+    DISPLAY "  1. LOOK UP A RECORD"
+    DISPLAY "  2. ADD A RECORD"
+    DISPLAY "  3. CHANGE A RECORD"
+    DISPLAY "  4. DELETE A RECORD"
+    DISPLAY "  5. EXIT"
+    DISPLAY "ENTER CHOICE: " WITH NO ADVANCING
+    ACCEPT WS-CHOICE
+    EVALUATE WS-CHOICE
+        WHEN 1 PERFORM 3000-LOOKUP-RECORD THRU 3000-EXIT
+        WHEN 2 PERFORM 4000-ADD-RECORD THRU 4000-EXIT
+        WHEN 3 PERFORM 5000-CHANGE-RECORD THRU 5000-EXIT
+        WHEN 4 PERFORM 6000-DELETE-RECORD THRU 6000-EXIT
+        WHEN 5 MOVE 'Y' TO WS-DONE
+        WHEN OTHER DISPLAY "INVALID CHOICE, TRY AGAIN."
+    END-EVALUATE.
+2000-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 3000-LOOKUP-RECORD -- random read by SSN, no file rewrite.
+*> ---------------------------------------------------------------
+3000-LOOKUP-RECORD.
+    DISPLAY "SSN TO LOOK UP: " WITH NO ADVANCING
+    ACCEPT WS-SEARCH-SSN
+    MOVE WS-SEARCH-SSN TO SSN
+    READ SSN-FILE
+        INVALID KEY
+            DISPLAY "NO RECORD ON FILE FOR SSN " WS-SEARCH-SSN
+        NOT INVALID KEY
+            DISPLAY "SSN:  " SSN
+            DISPLAY "NAME: " NAME
+            DISPLAY "DOB:  " DOB
+            DISPLAY "DOD:  " DOD
+    END-READ.
+3000-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 4000-ADD-RECORD -- insert a brand-new SSN without touching any
+*> other record in the master.
+*> ---------------------------------------------------------------
+4000-ADD-RECORD.
+    DISPLAY "NEW SSN (9 DIGITS): " WITH NO ADVANCING
+    ACCEPT SSN
+    MOVE "," TO COMMA1
+    MOVE "," TO COMMA2
+    MOVE "," TO COMMA3
+    DISPLAY "NAME: " WITH NO ADVANCING
+    ACCEPT NAME
+    DISPLAY "DOB (YYYY-MM-DD): " WITH NO ADVANCING
+    ACCEPT DOB
+    DISPLAY "DOD (YYYY-MM-DD, BLANK IF LIVING): " WITH NO ADVANCING
+    ACCEPT DOD
+    WRITE SSN-RECORD
+        INVALID KEY
+            DISPLAY "SSN " SSN " ALREADY ON FILE -- NOT ADDED"
+        NOT INVALID KEY
+            DISPLAY "RECORD ADDED FOR SSN " SSN
+    END-WRITE.
+4000-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 5000-CHANGE-RECORD -- update NAME/DOB/DOD on an existing record.
+*> A blank reply leaves that field unchanged.
+*> ---------------------------------------------------------------
+5000-CHANGE-RECORD.
+    DISPLAY "SSN TO CHANGE: " WITH NO ADVANCING
+    ACCEPT WS-SEARCH-SSN
+    MOVE WS-SEARCH-SSN TO SSN
+    READ SSN-FILE
+        INVALID KEY
+            DISPLAY "NO RECORD ON FILE FOR SSN " WS-SEARCH-SSN
+        NOT INVALID KEY
+            DISPLAY "NAME [" NAME "] -- NEW VALUE OR BLANK: " WITH NO ADVANCING
+            ACCEPT WS-REPLY
+            IF WS-REPLY NOT = SPACES
+                MOVE WS-REPLY TO NAME
+            END-IF
+            DISPLAY "DOB [" DOB "] -- NEW VALUE OR BLANK: " WITH NO ADVANCING
+            ACCEPT WS-REPLY
+            IF WS-REPLY NOT = SPACES
+                MOVE WS-REPLY TO DOB
+            END-IF
+            DISPLAY "DOD [" DOD "] -- NEW VALUE OR BLANK: " WITH NO ADVANCING
+            ACCEPT WS-REPLY
+            IF WS-REPLY NOT = SPACES
+                MOVE WS-REPLY TO DOD
+            END-IF
+            REWRITE SSN-RECORD
+                INVALID KEY
+                    DISPLAY "REWRITE FAILED FOR SSN " SSN
+                NOT INVALID KEY
+                    DISPLAY "RECORD UPDATED FOR SSN " SSN
+            END-REWRITE
+    END-READ.
+5000-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 6000-DELETE-RECORD -- remove one record by SSN.
+*> ---------------------------------------------------------------
+6000-DELETE-RECORD.
+    DISPLAY "SSN TO DELETE: " WITH NO ADVANCING
+    ACCEPT WS-SEARCH-SSN
+    MOVE WS-SEARCH-SSN TO SSN
+    READ SSN-FILE
+        INVALID KEY
+            DISPLAY "NO RECORD ON FILE FOR SSN " WS-SEARCH-SSN
+        NOT INVALID KEY
+            DELETE SSN-FILE
+                INVALID KEY
+                    DISPLAY "DELETE FAILED FOR SSN " SSN
+                NOT INVALID KEY
+                    DISPLAY "RECORD DELETED FOR SSN " SSN
+            END-DELETE
+    END-READ.
+6000-EXIT.
+    EXIT.
