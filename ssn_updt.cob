@@ -0,0 +1,283 @@
+*> SSN-UPDT -- transaction-driven update program for the PEOPLE.DAT
+*> master.
+*> Created by Josh from KeepItTechie
+*>
+*> Reads a batch transaction file (add/change/delete actions keyed on
+*> SSN, same field layout as SSN-RECORD with an action code in front)
+*> and applies each one to the indexed master, the way new hires and
+*> deaths ought to flow in instead of a hand edit of PEOPLE.DAT.  Every
+*> transaction, applied or rejected, is written to a transaction log
+*> so there is a paper trail of what this run actually changed.
+*>
+*> Modification History:
+*>   2026-08-09  JJ  Initial version.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SSN-UPDT.
+AUTHOR. JOSH / KEEPITTECHIE.
+DATE-WRITTEN. 2026-08-09.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SSN-FILE ASSIGN TO 'people.dat'
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS DYNAMIC
+    RECORD KEY IS SSN
+    FILE STATUS IS WS-SSN-FILE-STATUS.
+
+    SELECT TXN-FILE ASSIGN TO 'transact.dat'
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-TXN-FILE-STATUS.
+
+    SELECT TXN-LOG ASSIGN TO 'txnlog.rpt'
+    ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD SSN-FILE.
+COPY SSNREC.
+
+*> Transaction record -- an action code (A = add, C = change,
+*> D = delete) followed by the same comma-delimited fields as
+*> SSN-RECORD.  Laid out by hand rather than COPY SSNREC since the
+*> action code has to sit ahead of the SSN field.
+FD TXN-FILE.
+01 TXN-RECORD.
+   05 TXN-ACTION       PIC X(1).
+   05 TXN-COMMA0       PIC X(1).
+   05 TXN-SSN          PIC X(9).
+   05 TXN-COMMA1       PIC X(1).
+   05 TXN-NAME         PIC X(20).
+   05 TXN-COMMA2       PIC X(1).
+   05 TXN-DOB          PIC X(10).
+   05 TXN-COMMA3       PIC X(1).
+   05 TXN-DOD          PIC X(10).
+
+*> Transaction log -- one line per transaction read, whether it was
+*> applied to the master or rejected, with a reason for every
+*> rejection.
+FD TXN-LOG.
+01 TXN-LOG-RECORD       PIC X(80).
+
+WORKING-STORAGE SECTION.
+01 WS-END-FILE         PIC X VALUE 'N'.
+01 WS-SSN-FILE-STATUS  PIC XX VALUE SPACES.
+   88 WS-SSN-FILE-OK          VALUE '00'.
+   88 WS-SSN-FILE-MISSING     VALUE '35'.
+01 WS-TXN-FILE-STATUS  PIC XX VALUE SPACES.
+   88 WS-TXN-FILE-OK          VALUE '00'.
+   88 WS-TXN-FILE-MISSING     VALUE '35'.
+
+77 WS-APPLIED-COUNT    PIC 9(5) COMP VALUE ZERO.
+77 WS-REJECTED-COUNT   PIC 9(5) COMP VALUE ZERO.
+
+01 WS-LOG-STATUS       PIC X(8)  VALUE SPACES.
+01 WS-LOG-REASON       PIC X(30) VALUE SPACES.
+
+01 WS-LOG-LINE.
+   05 WSL-ACTION        PIC X(1).
+   05 FILLER            PIC X(2)  VALUE SPACES.
+   05 WSL-SSN           PIC X(9).
+   05 FILLER            PIC X(2)  VALUE SPACES.
+   05 WSL-STATUS        PIC X(8).
+   05 FILLER            PIC X(2)  VALUE SPACES.
+   05 WSL-REASON        PIC X(30).
+   05 FILLER            PIC X(26) VALUE SPACES.
+
+01 WS-HEADING-LINE.
+   05 FILLER            PIC X(30) VALUE "TRANSACTION LOG".
+   05 FILLER            PIC X(50) VALUE SPACES.
+
+01 WS-COLUMN-HDR-LINE.
+   05 FILLER            PIC X(3)  VALUE "A".
+   05 FILLER            PIC X(11) VALUE "SSN".
+   05 FILLER            PIC X(10) VALUE "STATUS".
+   05 FILLER            PIC X(32) VALUE "REASON".
+   05 FILLER            PIC X(24) VALUE SPACES.
+
+01 WS-TRAILER-LINE.
+   05 FILLER            PIC X(20) VALUE "APPLIED: ".
+   05 WST-APPLIED       PIC ZZ,ZZ9.
+   05 FILLER            PIC X(5)  VALUE SPACES.
+   05 FILLER            PIC X(10) VALUE "REJECTED: ".
+   05 WST-REJECTED      PIC ZZ,ZZ9.
+   05 FILLER            PIC X(33) VALUE SPACES.
+
+PROCEDURE DIVISION.
+0000-MAINLINE.
+    PERFORM 1000-OPEN-FILES THRU 1000-EXIT
+    PERFORM UNTIL WS-END-FILE = 'Y'
+        READ TXN-FILE
+            AT END
+                MOVE 'Y' TO WS-END-FILE
+            NOT AT END
+                PERFORM 2000-APPLY-TRANSACTION THRU 2000-EXIT
+        END-READ
+    END-PERFORM
+    PERFORM 4000-WRITE-TRAILER THRU 4000-EXIT
+    CLOSE SSN-FILE
+    CLOSE TXN-FILE
+    CLOSE TXN-LOG
+    STOP RUN.
+
+*> ---------------------------------------------------------------
+*> 1000-OPEN-FILES -- opens the master for update (creating it if
+*> this is the very first run, same as SSN-MAINT), the transaction
+*> file for input, and the log for output.
+*> ---------------------------------------------------------------
+1000-OPEN-FILES.
+    OPEN I-O SSN-FILE
+    IF WS-SSN-FILE-MISSING
+        OPEN OUTPUT SSN-FILE
+        CLOSE SSN-FILE
+        OPEN I-O SSN-FILE
+    END-IF
+    OPEN INPUT TXN-FILE
+    IF WS-TXN-FILE-MISSING
+        DISPLAY "TRANSACT.DAT not found -- no transactions to apply"
+        MOVE 'Y' TO WS-END-FILE
+    END-IF
+    OPEN OUTPUT TXN-LOG
+    MOVE WS-HEADING-LINE TO TXN-LOG-RECORD
+    WRITE TXN-LOG-RECORD
+    MOVE WS-COLUMN-HDR-LINE TO TXN-LOG-RECORD
+    WRITE TXN-LOG-RECORD.
+1000-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 2000-APPLY-TRANSACTION -- routes one transaction record to the
+*> add, change or delete logic by its action code.
+*> ---------------------------------------------------------------
+2000-APPLY-TRANSACTION.
+    EVALUATE TXN-ACTION
+        WHEN 'A'
+            PERFORM 2100-ADD-RECORD THRU 2100-EXIT
+        WHEN 'C'
+            PERFORM 2200-CHANGE-RECORD THRU 2200-EXIT
+        WHEN 'D'
+            PERFORM 2300-DELETE-RECORD THRU 2300-EXIT
+        WHEN OTHER
+            MOVE "REJECTED" TO WS-LOG-STATUS
+            MOVE "UNKNOWN ACTION CODE" TO WS-LOG-REASON
+            ADD 1 TO WS-REJECTED-COUNT
+    END-EVALUATE
+    PERFORM 2900-WRITE-LOG-LINE THRU 2900-EXIT.
+2000-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 2100-ADD-RECORD -- adds a brand-new person.  Rejected if the SSN
+*> is already on the master.
+*> ---------------------------------------------------------------
+2100-ADD-RECORD.
+    MOVE TXN-SSN TO SSN
+    MOVE "," TO COMMA1
+    MOVE "," TO COMMA2
+    MOVE "," TO COMMA3
+    MOVE TXN-NAME TO NAME
+    MOVE TXN-DOB  TO DOB
+    MOVE TXN-DOD  TO DOD
+    WRITE SSN-RECORD
+        INVALID KEY
+            MOVE "REJECTED" TO WS-LOG-STATUS
+            MOVE "SSN ALREADY ON FILE" TO WS-LOG-REASON
+            ADD 1 TO WS-REJECTED-COUNT
+        NOT INVALID KEY
+            MOVE "APPLIED" TO WS-LOG-STATUS
+            MOVE "RECORD ADDED" TO WS-LOG-REASON
+            ADD 1 TO WS-APPLIED-COUNT
+    END-WRITE.
+2100-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 2200-CHANGE-RECORD -- updates NAME/DOB/DOD on an existing record
+*> (most often a date-of-death update).  A blank transaction field
+*> leaves that field on the master unchanged.  Rejected if the SSN
+*> is not on file.
+*> ---------------------------------------------------------------
+2200-CHANGE-RECORD.
+    MOVE TXN-SSN TO SSN
+    READ SSN-FILE
+        INVALID KEY
+            MOVE "REJECTED" TO WS-LOG-STATUS
+            MOVE "SSN NOT ON FILE" TO WS-LOG-REASON
+            ADD 1 TO WS-REJECTED-COUNT
+        NOT INVALID KEY
+            IF TXN-NAME NOT = SPACES
+                MOVE TXN-NAME TO NAME
+            END-IF
+            IF TXN-DOB NOT = SPACES
+                MOVE TXN-DOB TO DOB
+            END-IF
+            IF TXN-DOD NOT = SPACES
+                MOVE TXN-DOD TO DOD
+            END-IF
+            REWRITE SSN-RECORD
+                INVALID KEY
+                    MOVE "REJECTED" TO WS-LOG-STATUS
+                    MOVE "REWRITE FAILED" TO WS-LOG-REASON
+                    ADD 1 TO WS-REJECTED-COUNT
+                NOT INVALID KEY
+                    MOVE "APPLIED" TO WS-LOG-STATUS
+                    MOVE "RECORD CHANGED" TO WS-LOG-REASON
+                    ADD 1 TO WS-APPLIED-COUNT
+            END-REWRITE
+    END-READ.
+2200-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 2300-DELETE-RECORD -- removes a person from the master.  Rejected
+*> if the SSN is not on file.
+*> ---------------------------------------------------------------
+2300-DELETE-RECORD.
+    MOVE TXN-SSN TO SSN
+    READ SSN-FILE
+        INVALID KEY
+            MOVE "REJECTED" TO WS-LOG-STATUS
+            MOVE "SSN NOT ON FILE" TO WS-LOG-REASON
+            ADD 1 TO WS-REJECTED-COUNT
+        NOT INVALID KEY
+            DELETE SSN-FILE
+                INVALID KEY
+                    MOVE "REJECTED" TO WS-LOG-STATUS
+                    MOVE "DELETE FAILED" TO WS-LOG-REASON
+                    ADD 1 TO WS-REJECTED-COUNT
+                NOT INVALID KEY
+                    MOVE "APPLIED" TO WS-LOG-STATUS
+                    MOVE "RECORD DELETED" TO WS-LOG-REASON
+                    ADD 1 TO WS-APPLIED-COUNT
+            END-DELETE
+    END-READ.
+2300-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 2900-WRITE-LOG-LINE -- one line on the transaction log for the
+*> transaction just processed.
+*> ---------------------------------------------------------------
+2900-WRITE-LOG-LINE.
+    MOVE TXN-ACTION    TO WSL-ACTION
+    MOVE TXN-SSN       TO WSL-SSN
+    MOVE WS-LOG-STATUS TO WSL-STATUS
+    MOVE WS-LOG-REASON TO WSL-REASON
+    MOVE WS-LOG-LINE   TO TXN-LOG-RECORD
+    WRITE TXN-LOG-RECORD
+    MOVE SPACES TO WS-LOG-STATUS WS-LOG-REASON.
+2900-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 4000-WRITE-TRAILER -- final line on the log with the applied and
+*> rejected transaction counts for the run.
+*> ---------------------------------------------------------------
+4000-WRITE-TRAILER.
+    MOVE WS-APPLIED-COUNT  TO WST-APPLIED
+    MOVE WS-REJECTED-COUNT TO WST-REJECTED
+    MOVE WS-TRAILER-LINE TO TXN-LOG-RECORD
+    WRITE TXN-LOG-RECORD.
+4000-EXIT.
+    EXIT.
