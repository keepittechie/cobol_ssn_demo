@@ -0,0 +1,20 @@
+*> SSNREC.CPY -- master person record, keyed on SSN.
+*> Shared by SSN-CHECK, SSN-MAINT and the other programs that
+*> read or maintain PEOPLE.DAT so the layout only lives in one
+*> place.
+*>
+*> Modification History:
+*>   2026-08-09  JJ  Split out of SSN-CHECK when PEOPLE.DAT was
+*>                   converted to an indexed file keyed on SSN.
+01 SSN-RECORD.
+   05 SSN         PIC X(9).
+   05 SSN-PARTS REDEFINES SSN.
+      10 SSN-AREA    PIC X(3).
+      10 SSN-GROUP   PIC X(2).
+      10 SSN-SERIAL  PIC X(4).
+   05 COMMA1      PIC X.
+   05 NAME        PIC X(20).
+   05 COMMA2      PIC X.
+   05 DOB         PIC X(10).
+   05 COMMA3      PIC X.
+   05 DOD         PIC X(10).
