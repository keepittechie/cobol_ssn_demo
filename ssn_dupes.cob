@@ -0,0 +1,226 @@
+*> SSN-DUPES -- duplicate-SSN detector for a pending batch of "add"
+*> transactions.
+*> Created by Josh from KeepItTechie
+*>
+*> PEOPLE.DAT is an indexed master keyed on SSN (see SSN-CHECK/
+*> SSN-MAINT), so a duplicate SSN cannot exist in the master itself --
+*> the key is unique by definition.  The place a duplicate SSN can
+*> still sneak in is TRANSACT.DAT before SSN-UPDT applies it -- two
+*> "add" transactions for the same brand-new SSN in the same batch,
+*> neither of which is on the master yet to trip SSN-UPDT's own
+*> duplicate-key check.  This program pulls just the add transactions
+*> out of TRANSACT.DAT, sorts them by SSN, and does a control-break
+*> match on consecutive SSN values ahead of the load, the way this
+*> shop has always caught duplicates ahead of a keyed load.
+*>
+*> Modification History:
+*>   2026-08-09  JJ  Initial version.
+*>   2026-08-09  JJ  Pointed the detector at TRANSACT.DAT's add
+*>                   transactions instead of PEOPLE_FEED.DAT, which
+*>                   no program in this shop ever produces.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SSN-DUPES.
+AUTHOR. JOSH / KEEPITTECHIE.
+DATE-WRITTEN. 2026-08-09.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT TXN-FILE ASSIGN TO 'transact.dat'
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-TXN-FILE-STATUS.
+
+    SELECT SORT-WORK-FILE ASSIGN TO 'sortwk.tmp'.
+
+    SELECT DUPLICATE-RPT ASSIGN TO 'dupes.rpt'
+    ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+*> Pending transaction batch -- same hand-laid-out record SSN-UPDT
+*> uses, action code ahead of the comma-delimited person fields.
+FD TXN-FILE.
+01 TXN-RECORD.
+   05 TXN-ACTION       PIC X(1).
+   05 TXN-COMMA0       PIC X(1).
+   05 TXN-SSN          PIC X(9).
+   05 TXN-COMMA1       PIC X(1).
+   05 TXN-NAME         PIC X(20).
+   05 TXN-COMMA2       PIC X(1).
+   05 TXN-DOB          PIC X(10).
+   05 TXN-COMMA3       PIC X(1).
+   05 TXN-DOD          PIC X(10).
+
+SD SORT-WORK-FILE.
+01 SORT-REC.
+   05 SRT-SSN          PIC X(9).
+   05 FILLER           PIC X.
+   05 SRT-NAME         PIC X(20).
+   05 FILLER           PIC X.
+   05 SRT-DOB          PIC X(10).
+   05 FILLER           PIC X.
+   05 SRT-DOD          PIC X(10).
+
+FD DUPLICATE-RPT.
+01 DUP-RPT-RECORD       PIC X(80).
+
+WORKING-STORAGE SECTION.
+01 WS-SORT-EOF         PIC X VALUE 'N'.
+01 WS-TXN-EOF          PIC X VALUE 'N'.
+01 WS-TXN-FILE-STATUS  PIC XX VALUE SPACES.
+   88 WS-TXN-FILE-OK         VALUE '00'.
+   88 WS-TXN-FILE-MISSING    VALUE '35'.
+77 WS-GROUP-COUNT      PIC 9(5) COMP VALUE ZERO.
+77 WS-DUP-GROUP-COUNT  PIC 9(5) COMP VALUE ZERO.
+77 WS-DUP-RECORD-COUNT PIC 9(5) COMP VALUE ZERO.
+
+01 WS-HOLD-SSN         PIC X(9) VALUE SPACES.
+01 WS-HOLD-NAME        PIC X(20) VALUE SPACES.
+01 WS-HOLD-DOB         PIC X(10) VALUE SPACES.
+
+01 WS-HEADING-LINE.
+   05 FILLER            PIC X(30) VALUE "DUPLICATE SSN REPORT".
+   05 FILLER            PIC X(50) VALUE SPACES.
+
+01 WS-COLUMN-HDR-LINE.
+   05 FILLER            PIC X(11) VALUE "SSN".
+   05 FILLER            PIC X(22) VALUE "NAME".
+   05 FILLER            PIC X(12) VALUE "DOB".
+   05 FILLER            PIC X(35) VALUE SPACES.
+
+01 WS-DUP-LINE.
+   05 WSU-SSN            PIC X(9).
+   05 FILLER             PIC X(2)  VALUE SPACES.
+   05 WSU-NAME           PIC X(20).
+   05 FILLER             PIC X(2)  VALUE SPACES.
+   05 WSU-DOB            PIC X(10).
+   05 FILLER             PIC X(37) VALUE SPACES.
+
+01 WS-TRAILER-LINE.
+   05 FILLER             PIC X(24) VALUE "DUPLICATE GROUPS FOUND: ".
+   05 WST-GROUP-COUNT    PIC ZZ,ZZ9.
+   05 FILLER             PIC X(5)  VALUE SPACES.
+   05 FILLER             PIC X(17) VALUE "RECORDS WRITTEN: ".
+   05 WST-RECORD-COUNT   PIC ZZ,ZZ9.
+   05 FILLER             PIC X(22) VALUE SPACES.
+
+PROCEDURE DIVISION.
+0000-MAINLINE.
+    PERFORM 1000-INITIALIZE THRU 1000-EXIT
+    SORT SORT-WORK-FILE
+        ON ASCENDING KEY SRT-SSN
+        INPUT PROCEDURE IS 1500-FEED-ADD-TRANSACTIONS THRU 1500-EXIT
+        OUTPUT PROCEDURE IS 2000-DETECT-DUPES THRU 2000-EXIT
+    PERFORM 3000-FINISH THRU 3000-EXIT
+    STOP RUN.
+
+*> ---------------------------------------------------------------
+*> 1000-INITIALIZE -- open the duplicate report and print headings.
+*> ---------------------------------------------------------------
+1000-INITIALIZE.
+    OPEN OUTPUT DUPLICATE-RPT
+    MOVE WS-HEADING-LINE TO DUP-RPT-RECORD
+    WRITE DUP-RPT-RECORD
+    MOVE WS-COLUMN-HDR-LINE TO DUP-RPT-RECORD
+    WRITE DUP-RPT-RECORD.
+1000-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 1500-FEED-ADD-TRANSACTIONS -- SORT input procedure.  Feeds the
+*> sorter every "add" transaction off TRANSACT.DAT, the batch of
+*> brand-new people SSN-UPDT is about to load onto PEOPLE.DAT.
+*> Change and delete transactions reference an SSN already on the
+*> master, so they can't introduce a new duplicate and are skipped.
+*> ---------------------------------------------------------------
+1500-FEED-ADD-TRANSACTIONS.
+    OPEN INPUT TXN-FILE
+    IF WS-TXN-FILE-MISSING
+        DISPLAY "TRANSACT.DAT not found -- no add transactions to check"
+    ELSE
+        PERFORM UNTIL WS-TXN-EOF = 'Y'
+            READ TXN-FILE
+                AT END
+                    MOVE 'Y' TO WS-TXN-EOF
+                NOT AT END
+                    IF TXN-ACTION = 'A'
+                        MOVE TXN-SSN  TO SRT-SSN
+                        MOVE TXN-NAME TO SRT-NAME
+                        MOVE TXN-DOB  TO SRT-DOB
+                        MOVE TXN-DOD  TO SRT-DOD
+                        RELEASE SORT-REC
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE TXN-FILE
+    END-IF.
+1500-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 2000-DETECT-DUPES -- SORT output procedure.  Reads the sorted
+*> feed back one record at a time and runs the control break.
+*> ---------------------------------------------------------------
+2000-DETECT-DUPES.
+    PERFORM UNTIL WS-SORT-EOF = 'Y'
+        RETURN SORT-WORK-FILE
+            AT END
+                MOVE 'Y' TO WS-SORT-EOF
+            NOT AT END
+                PERFORM 2100-CHECK-RECORD THRU 2100-EXIT
+        END-RETURN
+    END-PERFORM.
+2000-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 2100-CHECK-RECORD -- control break on SSN.  The held record from
+*> the start of the current SSN group is only printed once the
+*> second matching SSN proves the group really is a duplicate, so a
+*> singleton SSN never appears on the report.
+*> ---------------------------------------------------------------
+2100-CHECK-RECORD.
+    IF SRT-SSN = WS-HOLD-SSN
+        ADD 1 TO WS-GROUP-COUNT
+        IF WS-GROUP-COUNT = 2
+            ADD 1 TO WS-DUP-GROUP-COUNT
+            MOVE WS-HOLD-SSN  TO WSU-SSN
+            MOVE WS-HOLD-NAME TO WSU-NAME
+            MOVE WS-HOLD-DOB  TO WSU-DOB
+            PERFORM 2200-WRITE-DUP-LINE THRU 2200-EXIT
+        END-IF
+        MOVE SRT-SSN  TO WSU-SSN
+        MOVE SRT-NAME TO WSU-NAME
+        MOVE SRT-DOB  TO WSU-DOB
+        PERFORM 2200-WRITE-DUP-LINE THRU 2200-EXIT
+    ELSE
+        MOVE SRT-SSN  TO WS-HOLD-SSN
+        MOVE SRT-NAME TO WS-HOLD-NAME
+        MOVE SRT-DOB  TO WS-HOLD-DOB
+        MOVE 1 TO WS-GROUP-COUNT
+    END-IF.
+2100-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 2200-WRITE-DUP-LINE -- one line on the duplicate-SSN report.
+*> ---------------------------------------------------------------
+2200-WRITE-DUP-LINE.
+    MOVE WS-DUP-LINE TO DUP-RPT-RECORD
+    WRITE DUP-RPT-RECORD
+    ADD 1 TO WS-DUP-RECORD-COUNT.
+2200-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 3000-FINISH -- trailer line and close.
+*> ---------------------------------------------------------------
+3000-FINISH.
+    MOVE WS-DUP-GROUP-COUNT  TO WST-GROUP-COUNT
+    MOVE WS-DUP-RECORD-COUNT TO WST-RECORD-COUNT
+    MOVE WS-TRAILER-LINE TO DUP-RPT-RECORD
+    WRITE DUP-RPT-RECORD
+    CLOSE DUPLICATE-RPT.
+3000-EXIT.
+    EXIT.
