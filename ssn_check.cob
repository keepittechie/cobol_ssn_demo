@@ -1,54 +1,642 @@
 *> COBOL program to simulate SSN record checking
 *> Created by Josh from KeepItTechie
 *> This program scans mock records and flags people who appear to be over 150 years old but are still marked alive.
+*>
+*> Modification History:
+*>   2026-08-09  JJ  Replaced the hardcoded processing year with a
+*>                   run-date parameter read at start-up (RUNDATE.DAT),
+*>                   the way the job would pick it up from JCL.
+*>   2026-08-09  JJ  Added a printed exception report (EXCEPT.RPT) with
+*>                   headings, page breaks and a trailer count, in
+*>                   place of the console-only DISPLAY warnings.
+*>   2026-08-09  JJ  Added an SSN-format validation pass ahead of the
+*>                   age check; bad SSNs go to SUSPECT.DAT instead of
+*>                   silently flowing through the age logic.
+*>   2026-08-09  JJ  Added DOB/DOD reconciliation (DOD before DOB, or
+*>                   either date in the future) onto the exception
+*>                   report alongside the over-150 age check.
+*>   2026-08-09  JJ  Converted PEOPLE.DAT to an indexed file keyed on
+*>                   SSN; record layout moved to SSNREC.CPY so it can
+*>                   be shared with SSN-MAINT. SSN-CHECK still reads
+*>                   the master sequentially for its batch sweep.
+*>   2026-08-09  JJ  Added checkpoint/restart: a checkpoint record is
+*>                   written to RESTART.DAT every 100 records, and a
+*>                   'Y' in RESTART.CTL resumes from the last
+*>                   checkpoint instead of the top of PEOPLE.DAT.
+*>   2026-08-09  JJ  Added a per-run audit log entry (AUDIT.LOG) and a
+*>                   structured exception extract (EXCEPT.EXT) with
+*>                   SSN/NAME/DOB/WS-AGE for every flagged record, for
+*>                   hand-off to the fraud-review queue.
 
 IDENTIFICATION DIVISION.
 PROGRAM-ID. SSN-CHECK.
+AUTHOR. JOSH / KEEPITTECHIE.
+DATE-WRITTEN. 2025-01-01.
 
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
     SELECT SSN-FILE ASSIGN TO 'people.dat'
-    ORGANIZATION IS LINE SEQUENTIAL.
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS SEQUENTIAL
+    RECORD KEY IS SSN
+    FILE STATUS IS WS-SSN-FILE-STATUS.
+
+    SELECT RUN-DATE-FILE ASSIGN TO 'rundate.dat'
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-RUN-DATE-STATUS.
+
+    SELECT EXCEPTION-RPT ASSIGN TO 'except.rpt'
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-EXCEPTION-RPT-STATUS.
+
+    SELECT SUSPECT-FILE ASSIGN TO 'suspect.dat'
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-SUSPECT-FILE-STATUS.
+
+    SELECT RESTART-CTL-FILE ASSIGN TO 'restart.ctl'
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-RESTART-CTL-STATUS.
+
+    SELECT RESTART-FILE ASSIGN TO 'restart.dat'
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-RESTART-FILE-STATUS.
+
+    SELECT AUDIT-LOG ASSIGN TO 'audit.log'
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-AUDIT-LOG-STATUS.
+
+    SELECT EXCEPT-EXTRACT ASSIGN TO 'except.ext'
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-EXCEPT-EXTRACT-STATUS.
 
 DATA DIVISION.
 FILE SECTION.
 FD SSN-FILE.
-01 SSN-RECORD.
-   05 SSN         PIC X(9).
-   05 COMMA1      PIC X.
-   05 NAME        PIC X(20).
-   05 COMMA2      PIC X.
-   05 DOB         PIC X(10).
-   05 COMMA3      PIC X.
-   05 DOD         PIC X(10).
+COPY SSNREC.
+
+*> Run-control "date card" -- supplies the processing date the same
+*> way a real batch job would pull it from a JCL parm or date card,
+*> instead of baking the year into the program.
+FD RUN-DATE-FILE.
+01 RUN-DATE-RECORD.
+   05 RUN-DATE-CCYY    PIC 9(4).
+   05 RUN-DATE-MM      PIC 9(2).
+   05 RUN-DATE-DD      PIC 9(2).
+
+*> Printed exception report handed to the data-quality team after
+*> each run -- one line per flagged person, with headings, page
+*> breaks and a trailing record count.
+FD EXCEPTION-RPT.
+01 RPT-RECORD             PIC X(132).
+
+*> Suspect-SSN extract -- SSNs that fail basic SSA format rules,
+*> kept separate from the age-exception report since they point at
+*> bad source data rather than a bad age calculation.
+FD SUSPECT-FILE.
+01 SUSPECT-RECORD          PIC X(61).
+
+*> Restart control card -- a 'Y' tells this run to resume from the
+*> last checkpoint in RESTART.DAT instead of starting at the top of
+*> PEOPLE.DAT.
+FD RESTART-CTL-FILE.
+01 RESTART-CTL-RECORD      PIC X(1).
+
+*> Checkpoint log -- one record every CHECKPOINT-INTERVAL records
+*> with the last SSN processed and the running record count, so an
+*> abend near the end of a large PEOPLE.DAT doesn't cost the whole
+*> batch window.
+FD RESTART-FILE.
+01 RESTART-RECORD           PIC X(23).
+
+*> Per-run audit trail -- one line appended every run with the run
+*> date, records read and exception count, so there is a record of
+*> every batch window without anyone having to read console output.
+FD AUDIT-LOG.
+01 AUDIT-LOG-RECORD         PIC X(62).
+
+*> Structured exception extract -- fixed-width SSN/NAME/DOB/WS-AGE
+*> for every flagged record, handed to the fraud-review queue system
+*> instead of the human-readable exception report.
+FD EXCEPT-EXTRACT.
+01 EXTRACT-RECORD           PIC X(45).
 
 WORKING-STORAGE SECTION.
 01 WS-END-FILE        PIC X VALUE 'N'.
+01 WS-SSN-FILE-STATUS PIC XX VALUE SPACES.
+   88 WS-SSN-FILE-OK      VALUE '00'.
+   88 WS-SSN-FILE-MISSING VALUE '35'.
 01 WS-YEAR            PIC 9(4).
-01 WS-CURRENT-YEAR    PIC 9(4) VALUE 2025.
+01 WS-CURRENT-YEAR    PIC 9(4).
 01 WS-AGE             PIC 9(3).
 
+01 WS-RUN-DATE-STATUS PIC XX VALUE SPACES.
+   88 WS-RUN-DATE-OK       VALUE '00'.
+   88 WS-RUN-DATE-NOT-FND  VALUE '35'.
+
+*> ---------------------------------------------------------------
+*> Checkpoint/restart working storage.
+*> ---------------------------------------------------------------
+01 WS-RESTART-CTL-STATUS  PIC XX VALUE SPACES.
+   88 WS-RESTART-CTL-OK        VALUE '00'.
+   88 WS-RESTART-CTL-NOT-FND   VALUE '35'.
+01 WS-RESTART-FILE-STATUS PIC XX VALUE SPACES.
+   88 WS-RESTART-FILE-OK       VALUE '00'.
+   88 WS-RESTART-FILE-NOT-FND  VALUE '35'.
+01 WS-AUDIT-LOG-STATUS    PIC XX VALUE SPACES.
+   88 WS-AUDIT-LOG-OK          VALUE '00'.
+   88 WS-AUDIT-LOG-NOT-FND     VALUE '35'.
+01 WS-EXCEPTION-RPT-STATUS   PIC XX VALUE SPACES.
+   88 WS-EXCEPTION-RPT-OK        VALUE '00'.
+   88 WS-EXCEPTION-RPT-NOT-FND   VALUE '35'.
+01 WS-SUSPECT-FILE-STATUS    PIC XX VALUE SPACES.
+   88 WS-SUSPECT-FILE-OK         VALUE '00'.
+   88 WS-SUSPECT-FILE-NOT-FND    VALUE '35'.
+01 WS-EXCEPT-EXTRACT-STATUS  PIC XX VALUE SPACES.
+   88 WS-EXCEPT-EXTRACT-OK       VALUE '00'.
+   88 WS-EXCEPT-EXTRACT-NOT-FND  VALUE '35'.
+
+77 WS-CHECKPOINT-INTERVAL PIC 9(5) COMP VALUE 100.
+77 WS-RECORDS-READ        PIC 9(7) COMP VALUE ZERO.
+01 WS-RESUME-REQUESTED    PIC X VALUE 'N'.
+01 WS-RESTART-SSN         PIC X(9) VALUE SPACES.
+01 WS-RESTART-COUNT       PIC 9(7) VALUE ZERO.
+01 WS-RESTART-EXCEPT-COUNT PIC 9(5) VALUE ZERO.
+
+01 WS-CHECKPOINT-LINE.
+   05 WSC-SSN             PIC X(9).
+   05 FILLER              PIC X(1)  VALUE SPACES.
+   05 WSC-COUNT           PIC 9(7).
+   05 FILLER              PIC X(1)  VALUE SPACES.
+   05 WSC-EXCEPT-COUNT    PIC 9(5).
+
+*> ---------------------------------------------------------------
+*> Audit-log and exception-extract working storage.
+*> ---------------------------------------------------------------
+01 WS-AUDIT-LINE.
+   05 FILLER              PIC X(10) VALUE "RUN DATE: ".
+   05 WSA-RUN-DATE        PIC X(10).
+   05 FILLER              PIC X(3)  VALUE SPACES.
+   05 FILLER              PIC X(9)  VALUE "RECORDS: ".
+   05 WSA-RECORDS-READ    PIC Z,ZZZ,ZZ9.
+   05 FILLER              PIC X(3)  VALUE SPACES.
+   05 FILLER              PIC X(12) VALUE "EXCEPTIONS: ".
+   05 WSA-EXCEPT-COUNT    PIC ZZ,ZZ9.
+
+01 WS-EXTRACT-LINE.
+   05 WSE-SSN             PIC X(9).
+   05 FILLER              PIC X(1)  VALUE SPACES.
+   05 WSE-NAME            PIC X(20).
+   05 FILLER              PIC X(1)  VALUE SPACES.
+   05 WSE-DOB             PIC X(10).
+   05 FILLER              PIC X(1)  VALUE SPACES.
+   05 WSE-AGE             PIC 999.
+
+*> Processing date, defaulted from the date card and used anywhere
+*> the program needs "today" (age math, future-date edits, headings).
+01 WS-RUN-DATE.
+   05 WS-RUN-CCYY      PIC 9(4).
+   05 WS-RUN-MM        PIC 9(2).
+   05 WS-RUN-DD        PIC 9(2).
+01 WS-RUN-DATE-ISO     PIC X(10).
+01 WS-RUN-DATE-NUM     PIC 9(8).
+
+*> ---------------------------------------------------------------
+*> DOB/DOD reconciliation working storage.  DOB and DOD are held on
+*> the master as YYYY-MM-DD text; they are squeezed down to an
+*> 8-digit CCYYMMDD so they can be compared against each other and
+*> against the run date numerically.
+*> ---------------------------------------------------------------
+01 WS-DATE-DIGITS      PIC X(8).
+01 WS-DOB-NUM          PIC 9(8).
+01 WS-DOD-NUM          PIC 9(8).
+01 WS-RECON-REASON     PIC X(20) VALUE SPACES.
+
+*> ---------------------------------------------------------------
+*> Exception report control fields and line layouts.
+*> ---------------------------------------------------------------
+77 WS-LINES-PER-PAGE   PIC 9(2)  COMP VALUE 55.
+77 WS-RPT-LINE-CT      PIC 9(2)  COMP VALUE 99.
+77 WS-RPT-PAGE-NO      PIC 9(3)  COMP VALUE ZERO.
+77 WS-EXCEPTION-COUNT  PIC 9(5)  COMP VALUE ZERO.
+
+*> ---------------------------------------------------------------
+*> SSN-format validation working storage.
+*> ---------------------------------------------------------------
+01 WS-SUSPECT-REASON   PIC X(30) VALUE SPACES.
+
+01 WS-SUSPECT-LINE.
+   05 WSS-SSN           PIC X(9).
+   05 FILLER            PIC X(1)  VALUE SPACES.
+   05 WSS-NAME          PIC X(20).
+   05 FILLER            PIC X(1)  VALUE SPACES.
+   05 WSS-REASON        PIC X(30).
+
+01 WS-HEADING-LINE-1.
+   05 FILLER            PIC X(20) VALUE "SSN EXCEPTION REPORT".
+   05 FILLER            PIC X(10) VALUE SPACES.
+   05 FILLER            PIC X(10) VALUE "RUN DATE: ".
+   05 WSH-RUN-DATE      PIC X(10) VALUE SPACES.
+   05 FILLER            PIC X(10) VALUE SPACES.
+   05 FILLER            PIC X(5)  VALUE "PAGE ".
+   05 WSH-PAGE-NO       PIC ZZ9.
+   05 FILLER            PIC X(64) VALUE SPACES.
+
+01 WS-COLUMN-HDR-LINE.
+   05 FILLER            PIC X(11) VALUE "SSN".
+   05 FILLER            PIC X(22) VALUE "NAME".
+   05 FILLER            PIC X(12) VALUE "DOB".
+   05 FILLER            PIC X(5)  VALUE "AGE".
+   05 FILLER            PIC X(22) VALUE "REASON".
+   05 FILLER            PIC X(60) VALUE SPACES.
+
+01 WS-DETAIL-LINE.
+   05 WSD-SSN           PIC X(9).
+   05 FILLER            PIC X(2)  VALUE SPACES.
+   05 WSD-NAME          PIC X(20).
+   05 FILLER            PIC X(2)  VALUE SPACES.
+   05 WSD-DOB           PIC X(10).
+   05 FILLER            PIC X(2)  VALUE SPACES.
+   05 WSD-AGE           PIC ZZ9.
+   05 FILLER            PIC X(2)  VALUE SPACES.
+   05 WSD-REASON        PIC X(20).
+   05 FILLER            PIC X(62) VALUE SPACES.
+
+01 WS-TRAILER-LINE.
+   05 FILLER            PIC X(20) VALUE "TOTAL EXCEPTIONS: ".
+   05 WST-EXCEPT-COUNT  PIC ZZ,ZZ9.
+   05 FILLER            PIC X(106) VALUE SPACES.
+
 PROCEDURE DIVISION.
-BEGIN.
-    OPEN INPUT SSN-FILE
-    PERFORM UNTIL WS-END-FILE = 'Y'
-        READ SSN-FILE
+0000-MAINLINE.
+    PERFORM 1000-GET-RUN-DATE THRU 1000-EXIT
+    PERFORM 1700-GET-RESTART-CONTROL THRU 1700-EXIT
+    PERFORM 2000-PROCESS-FILE THRU 2000-EXIT
+    PERFORM 4400-WRITE-AUDIT-LOG THRU 4400-EXIT
+    STOP RUN.
+
+*> ---------------------------------------------------------------
+*> 1000-GET-RUN-DATE -- read the run-date parameter card.  Falls
+*> back to the system date only if no date card was supplied, so a
+*> missing parm file doesn't abend the whole run.
+*> ---------------------------------------------------------------
+1000-GET-RUN-DATE.
+    OPEN INPUT RUN-DATE-FILE
+    IF WS-RUN-DATE-NOT-FND
+        DISPLAY "RUNDATE.DAT not found -- defaulting run date from system clock"
+        MOVE FUNCTION CURRENT-DATE(1:4) TO WS-RUN-CCYY
+        MOVE FUNCTION CURRENT-DATE(5:2) TO WS-RUN-MM
+        MOVE FUNCTION CURRENT-DATE(7:2) TO WS-RUN-DD
+    ELSE
+        READ RUN-DATE-FILE
             AT END
-                MOVE 'Y' TO WS-END-FILE
+                DISPLAY "RUNDATE.DAT is empty -- defaulting run date from system clock"
+                MOVE FUNCTION CURRENT-DATE(1:4) TO WS-RUN-CCYY
+                MOVE FUNCTION CURRENT-DATE(5:2) TO WS-RUN-MM
+                MOVE FUNCTION CURRENT-DATE(7:2) TO WS-RUN-DD
             NOT AT END
-                PERFORM PROCESS-RECORD
+                MOVE RUN-DATE-CCYY TO WS-RUN-CCYY
+                MOVE RUN-DATE-MM   TO WS-RUN-MM
+                MOVE RUN-DATE-DD   TO WS-RUN-DD
         END-READ
-    END-PERFORM
-    CLOSE SSN-FILE
-    STOP RUN.
+        CLOSE RUN-DATE-FILE
+    END-IF
+    MOVE WS-RUN-CCYY TO WS-CURRENT-YEAR
+    STRING WS-RUN-CCYY "-" WS-RUN-MM "-" WS-RUN-DD
+        DELIMITED BY SIZE INTO WS-RUN-DATE-ISO
+    STRING WS-RUN-CCYY WS-RUN-MM WS-RUN-DD
+        DELIMITED BY SIZE INTO WS-DATE-DIGITS
+    MOVE FUNCTION NUMVAL (WS-DATE-DIGITS) TO WS-RUN-DATE-NUM.
+1000-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 1700-GET-RESTART-CONTROL -- a 'Y' on RESTART.CTL means resume
+*> from the last checkpoint in RESTART.DAT rather than the top of
+*> PEOPLE.DAT.  No control card, no checkpoint, or anything other
+*> than 'Y' all mean a normal from-the-top run.
+*> ---------------------------------------------------------------
+1700-GET-RESTART-CONTROL.
+    MOVE 'N' TO WS-RESUME-REQUESTED
+    OPEN INPUT RESTART-CTL-FILE
+    IF WS-RESTART-CTL-OK
+        READ RESTART-CTL-FILE
+            NOT AT END
+                MOVE RESTART-CTL-RECORD TO WS-RESUME-REQUESTED
+        END-READ
+        CLOSE RESTART-CTL-FILE
+    END-IF
+    IF WS-RESUME-REQUESTED = 'Y'
+        PERFORM 1800-LOAD-LAST-CHECKPOINT THRU 1800-EXIT
+    END-IF.
+1700-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 1800-LOAD-LAST-CHECKPOINT -- RESTART.DAT is an append-only log of
+*> every checkpoint written this far; the last record in it is the
+*> most recent one, so we just read to the end of it.
+*> ---------------------------------------------------------------
+1800-LOAD-LAST-CHECKPOINT.
+    OPEN INPUT RESTART-FILE
+    IF WS-RESTART-FILE-OK
+        PERFORM UNTIL WS-END-FILE = 'Y'
+            READ RESTART-FILE
+                AT END
+                    MOVE 'Y' TO WS-END-FILE
+                NOT AT END
+                    MOVE RESTART-RECORD TO WS-CHECKPOINT-LINE
+                    MOVE WSC-SSN          TO WS-RESTART-SSN
+                    MOVE WSC-COUNT        TO WS-RESTART-COUNT
+                    MOVE WSC-EXCEPT-COUNT TO WS-RESTART-EXCEPT-COUNT
+            END-READ
+        END-PERFORM
+        MOVE 'N' TO WS-END-FILE
+        CLOSE RESTART-FILE
+    END-IF
+    IF WS-RESTART-SSN = SPACES
+        DISPLAY "RESTART REQUESTED BUT NO CHECKPOINT FOUND -- STARTING FROM TOP"
+        MOVE 'N' TO WS-RESUME-REQUESTED
+    END-IF.
+1800-EXIT.
+    EXIT.
 
-PROCESS-RECORD.
+*> ---------------------------------------------------------------
+*> 2000-PROCESS-FILE -- the original batch sweep of people.dat.
+*> ---------------------------------------------------------------
+2000-PROCESS-FILE.
+    OPEN INPUT SSN-FILE
+    IF WS-SSN-FILE-MISSING
+        DISPLAY "PEOPLE.DAT not found -- nothing to process"
+    ELSE
+        IF WS-RESUME-REQUESTED = 'Y'
+            MOVE WS-RESTART-SSN          TO SSN
+            MOVE WS-RESTART-COUNT        TO WS-RECORDS-READ
+            MOVE WS-RESTART-EXCEPT-COUNT TO WS-EXCEPTION-COUNT
+            START SSN-FILE KEY IS GREATER THAN SSN
+                INVALID KEY
+                    DISPLAY "CHECKPOINT SSN " WS-RESTART-SSN " NOT FOUND -- RESUMING FROM TOP"
+                    MOVE ZERO TO WS-RECORDS-READ
+                    MOVE ZERO TO WS-EXCEPTION-COUNT
+                    MOVE 'N'  TO WS-RESUME-REQUESTED
+                    CLOSE SSN-FILE
+                    OPEN INPUT SSN-FILE
+            END-START
+        END-IF
+        PERFORM 2050-OPEN-OUTPUT-FILES THRU 2050-EXIT
+        PERFORM UNTIL WS-END-FILE = 'Y'
+            READ SSN-FILE NEXT RECORD
+                AT END
+                    MOVE 'Y' TO WS-END-FILE
+                NOT AT END
+                    ADD 1 TO WS-RECORDS-READ
+                    PERFORM 2500-VALIDATE-SSN-FORMAT THRU 2500-EXIT
+                    PERFORM 3000-PROCESS-RECORD THRU 3000-EXIT
+                    PERFORM 3500-RECONCILE-DATES THRU 3500-EXIT
+                    IF FUNCTION MOD (WS-RECORDS-READ, WS-CHECKPOINT-INTERVAL) = 0
+                        PERFORM 2900-WRITE-CHECKPOINT THRU 2900-EXIT
+                    END-IF
+            END-READ
+        END-PERFORM
+        PERFORM 4200-WRITE-TRAILER THRU 4200-EXIT
+        CLOSE SSN-FILE
+        CLOSE EXCEPTION-RPT
+        CLOSE SUSPECT-FILE
+        CLOSE RESTART-FILE
+        CLOSE EXCEPT-EXTRACT
+    END-IF.
+2000-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 2050-OPEN-OUTPUT-FILES -- on a normal from-the-top run these four
+*> outputs start fresh; on a true resume they have to append so the
+*> pre-checkpoint exceptions, suspects and extract lines the aborted
+*> run already wrote are not lost.  Each is created on the spot the
+*> first time a resumed run finds it missing, same fallback as
+*> 4400-WRITE-AUDIT-LOG.
+*> ---------------------------------------------------------------
+2050-OPEN-OUTPUT-FILES.
+    IF WS-RESUME-REQUESTED = 'Y'
+        OPEN EXTEND EXCEPTION-RPT
+        IF WS-EXCEPTION-RPT-NOT-FND
+            OPEN OUTPUT EXCEPTION-RPT
+            CLOSE EXCEPTION-RPT
+            OPEN EXTEND EXCEPTION-RPT
+        END-IF
+        OPEN EXTEND SUSPECT-FILE
+        IF WS-SUSPECT-FILE-NOT-FND
+            OPEN OUTPUT SUSPECT-FILE
+            CLOSE SUSPECT-FILE
+            OPEN EXTEND SUSPECT-FILE
+        END-IF
+        OPEN EXTEND RESTART-FILE
+        IF WS-RESTART-FILE-NOT-FND
+            OPEN OUTPUT RESTART-FILE
+            CLOSE RESTART-FILE
+            OPEN EXTEND RESTART-FILE
+        END-IF
+        OPEN EXTEND EXCEPT-EXTRACT
+        IF WS-EXCEPT-EXTRACT-NOT-FND
+            OPEN OUTPUT EXCEPT-EXTRACT
+            CLOSE EXCEPT-EXTRACT
+            OPEN EXTEND EXCEPT-EXTRACT
+        END-IF
+    ELSE
+        OPEN OUTPUT EXCEPTION-RPT
+        OPEN OUTPUT SUSPECT-FILE
+        OPEN OUTPUT RESTART-FILE
+        OPEN OUTPUT EXCEPT-EXTRACT
+    END-IF.
+2050-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 2900-WRITE-CHECKPOINT -- logs the last SSN processed and the
+*> running record count every WS-CHECKPOINT-INTERVAL records.
+*> ---------------------------------------------------------------
+2900-WRITE-CHECKPOINT.
+    MOVE SSN                TO WSC-SSN
+    MOVE WS-RECORDS-READ    TO WSC-COUNT
+    MOVE WS-EXCEPTION-COUNT TO WSC-EXCEPT-COUNT
+    MOVE WS-CHECKPOINT-LINE TO RESTART-RECORD
+    WRITE RESTART-RECORD.
+2900-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 2500-VALIDATE-SSN-FORMAT -- basic SSA format rules, run against
+*> every record ahead of the age check: non-numeric, all zeros, an
+*> area number that starts with 9, a reserved area (000/666), or a
+*> zero serial group all mark the SSN as suspect source data.
+*> ---------------------------------------------------------------
+2500-VALIDATE-SSN-FORMAT.
+    MOVE SPACES TO WS-SUSPECT-REASON
+    EVALUATE TRUE
+        WHEN SSN NOT NUMERIC
+            MOVE "NON-NUMERIC SSN" TO WS-SUSPECT-REASON
+        WHEN SSN = "000000000"
+            MOVE "ALL ZEROS" TO WS-SUSPECT-REASON
+        WHEN SSN-AREA(1:1) = "9"
+            MOVE "AREA NUMBER STARTS WITH 9" TO WS-SUSPECT-REASON
+        WHEN SSN-AREA = "000" OR SSN-AREA = "666"
+            MOVE "RESERVED AREA NUMBER" TO WS-SUSPECT-REASON
+        WHEN SSN-SERIAL = "0000"
+            MOVE "ZERO SERIAL GROUP" TO WS-SUSPECT-REASON
+        WHEN OTHER
+            CONTINUE
+    END-EVALUATE
+    IF WS-SUSPECT-REASON NOT = SPACES
+        PERFORM 5100-WRITE-SUSPECT THRU 5100-EXIT
+    END-IF.
+2500-EXIT.
+    EXIT.
+
+3000-PROCESS-RECORD.
     MOVE FUNCTION NUMVAL (DOB(1:4)) TO WS-YEAR
     COMPUTE WS-AGE = WS-CURRENT-YEAR - WS-YEAR
 
     IF DOD = SPACES
         IF WS-AGE > 150
-            DISPLAY "WARNING: " NAME " (SSN " SSN ") appears to be " WS-AGE " years old and still alive."
+            MOVE "OVER 150, ALIVE" TO WS-RECON-REASON
+            PERFORM 4100-WRITE-DETAIL THRU 4100-EXIT
         END-IF
     END-IF.
+3000-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 3500-RECONCILE-DATES -- flags DOB/DOD combinations that cannot
+*> be correct: a death before a birth, a birth in the future, or a
+*> death in the future relative to the run date.
+*> ---------------------------------------------------------------
+3500-RECONCILE-DATES.
+    STRING DOB(1:4) DOB(6:2) DOB(9:2) DELIMITED BY SIZE
+        INTO WS-DATE-DIGITS
+    MOVE FUNCTION NUMVAL (WS-DATE-DIGITS) TO WS-DOB-NUM
+
+    MOVE SPACES TO WS-RECON-REASON
+    EVALUATE TRUE
+        WHEN WS-DOB-NUM > WS-RUN-DATE-NUM
+            MOVE "DOB IN FUTURE" TO WS-RECON-REASON
+        WHEN DOD = SPACES
+            CONTINUE
+        WHEN OTHER
+            STRING DOD(1:4) DOD(6:2) DOD(9:2) DELIMITED BY SIZE
+                INTO WS-DATE-DIGITS
+            MOVE FUNCTION NUMVAL (WS-DATE-DIGITS) TO WS-DOD-NUM
+            EVALUATE TRUE
+                WHEN WS-DOD-NUM > WS-RUN-DATE-NUM
+                    MOVE "DOD IN FUTURE" TO WS-RECON-REASON
+                WHEN WS-DOD-NUM < WS-DOB-NUM
+                    MOVE "DOD PRECEDES DOB" TO WS-RECON-REASON
+                WHEN OTHER
+                    CONTINUE
+            END-EVALUATE
+    END-EVALUATE
+
+    IF WS-RECON-REASON NOT = SPACES
+        PERFORM 4100-WRITE-DETAIL THRU 4100-EXIT
+    END-IF.
+3500-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 4000-WRITE-HEADINGS -- report heading and column headers, issued
+*> on the first detail line and again whenever the page fills up.
+*> ---------------------------------------------------------------
+4000-WRITE-HEADINGS.
+    ADD 1 TO WS-RPT-PAGE-NO
+    MOVE WS-RUN-DATE-ISO TO WSH-RUN-DATE
+    MOVE WS-RPT-PAGE-NO  TO WSH-PAGE-NO
+    MOVE WS-HEADING-LINE-1 TO RPT-RECORD
+    WRITE RPT-RECORD
+    MOVE WS-COLUMN-HDR-LINE TO RPT-RECORD
+    WRITE RPT-RECORD
+    MOVE ZERO TO WS-RPT-LINE-CT.
+4000-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 4100-WRITE-DETAIL -- one exception line; triggers a page break
+*> when the current page is full.
+*> ---------------------------------------------------------------
+4100-WRITE-DETAIL.
+    IF WS-RPT-LINE-CT >= WS-LINES-PER-PAGE
+        PERFORM 4000-WRITE-HEADINGS THRU 4000-EXIT
+    END-IF
+    MOVE SSN             TO WSD-SSN
+    MOVE NAME            TO WSD-NAME
+    MOVE DOB             TO WSD-DOB
+    MOVE WS-AGE          TO WSD-AGE
+    MOVE WS-RECON-REASON TO WSD-REASON
+    MOVE WS-DETAIL-LINE TO RPT-RECORD
+    WRITE RPT-RECORD
+    ADD 1 TO WS-RPT-LINE-CT
+    ADD 1 TO WS-EXCEPTION-COUNT
+    PERFORM 4150-WRITE-EXTRACT THRU 4150-EXIT
+    MOVE SPACES TO WS-RECON-REASON.
+4100-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 4150-WRITE-EXTRACT -- the same flagged record, written to the
+*> structured extract for the fraud-review queue system.
+*> ---------------------------------------------------------------
+4150-WRITE-EXTRACT.
+    MOVE SSN     TO WSE-SSN
+    MOVE NAME    TO WSE-NAME
+    MOVE DOB     TO WSE-DOB
+    MOVE WS-AGE  TO WSE-AGE
+    MOVE WS-EXTRACT-LINE TO EXTRACT-RECORD
+    WRITE EXTRACT-RECORD.
+4150-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 4200-WRITE-TRAILER -- final line on the report with the total
+*> exception count for the run.
+*> ---------------------------------------------------------------
+4200-WRITE-TRAILER.
+    IF WS-RPT-PAGE-NO = ZERO
+        PERFORM 4000-WRITE-HEADINGS THRU 4000-EXIT
+    END-IF
+    MOVE WS-EXCEPTION-COUNT TO WST-EXCEPT-COUNT
+    MOVE WS-TRAILER-LINE TO RPT-RECORD
+    WRITE RPT-RECORD.
+4200-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 5100-WRITE-SUSPECT -- one line on the suspect-SSN extract.
+*> ---------------------------------------------------------------
+5100-WRITE-SUSPECT.
+    MOVE SSN               TO WSS-SSN
+    MOVE NAME              TO WSS-NAME
+    MOVE WS-SUSPECT-REASON TO WSS-REASON
+    MOVE WS-SUSPECT-LINE   TO SUSPECT-RECORD
+    WRITE SUSPECT-RECORD.
+5100-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 4400-WRITE-AUDIT-LOG -- appends one line to AUDIT.LOG for this
+*> run: run date, records read and exception count.  AUDIT.LOG is
+*> opened EXTEND so every run's line lands after the last one
+*> instead of wiping out the prior runs' history.
+*> ---------------------------------------------------------------
+4400-WRITE-AUDIT-LOG.
+    OPEN EXTEND AUDIT-LOG
+    IF WS-AUDIT-LOG-NOT-FND
+        OPEN OUTPUT AUDIT-LOG
+        CLOSE AUDIT-LOG
+        OPEN EXTEND AUDIT-LOG
+    END-IF
+    MOVE WS-RUN-DATE-ISO    TO WSA-RUN-DATE
+    MOVE WS-RECORDS-READ    TO WSA-RECORDS-READ
+    MOVE WS-EXCEPTION-COUNT TO WSA-EXCEPT-COUNT
+    MOVE WS-AUDIT-LINE      TO AUDIT-LOG-RECORD
+    WRITE AUDIT-LOG-RECORD
+    CLOSE AUDIT-LOG.
+4400-EXIT.
+    EXIT.
