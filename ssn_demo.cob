@@ -0,0 +1,258 @@
+*> SSN-DEMO -- age-distribution and alive/deceased demographics
+*> report off the PEOPLE.DAT master.
+*> Created by Josh from KeepItTechie
+*>
+*> SSN-CHECK computes an age for every record but only ever acts on
+*> it when it is implausibly high.  This program reads the same
+*> master through the shared SSN-RECORD layout and reports the
+*> population as a whole: counts by age decade, alive vs. deceased
+*> totals, and the average age.
+*>
+*> Modification History:
+*>   2026-08-09  JJ  Initial version.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SSN-DEMO.
+AUTHOR. JOSH / KEEPITTECHIE.
+DATE-WRITTEN. 2026-08-09.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SSN-FILE ASSIGN TO 'people.dat'
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS SEQUENTIAL
+    RECORD KEY IS SSN
+    FILE STATUS IS WS-SSN-FILE-STATUS.
+
+    SELECT RUN-DATE-FILE ASSIGN TO 'rundate.dat'
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-RUN-DATE-STATUS.
+
+    SELECT DEMO-RPT ASSIGN TO 'demo.rpt'
+    ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD SSN-FILE.
+COPY SSNREC.
+
+*> Run-control "date card" -- same convention SSN-CHECK uses so the
+*> age math in both programs is driven off the same processing date.
+FD RUN-DATE-FILE.
+01 RUN-DATE-RECORD.
+   05 RUN-DATE-CCYY    PIC 9(4).
+   05 RUN-DATE-MM      PIC 9(2).
+   05 RUN-DATE-DD      PIC 9(2).
+
+FD DEMO-RPT.
+01 DEMO-RPT-RECORD         PIC X(80).
+
+WORKING-STORAGE SECTION.
+01 WS-END-FILE        PIC X VALUE 'N'.
+01 WS-SSN-FILE-STATUS PIC XX VALUE SPACES.
+   88 WS-SSN-FILE-OK      VALUE '00'.
+   88 WS-SSN-FILE-MISSING VALUE '35'.
+01 WS-YEAR            PIC 9(4).
+01 WS-CURRENT-YEAR    PIC 9(4).
+01 WS-AGE             PIC 9(3).
+
+01 WS-RUN-DATE-STATUS PIC XX VALUE SPACES.
+   88 WS-RUN-DATE-OK       VALUE '00'.
+   88 WS-RUN-DATE-NOT-FND  VALUE '35'.
+
+*> Full processing date, same CCYY-MM-DD convention as SSN-CHECK, so
+*> both reports' "RUN DATE:" headings read the same way off the same
+*> date card.
+01 WS-RUN-DATE.
+   05 WS-RUN-CCYY      PIC 9(4).
+   05 WS-RUN-MM        PIC 9(2).
+   05 WS-RUN-DD        PIC 9(2).
+01 WS-RUN-DATE-ISO     PIC X(10).
+
+*> ---------------------------------------------------------------
+*> Demographic accumulators.
+*> ---------------------------------------------------------------
+77 WS-TOTAL-RECORDS   PIC 9(7) COMP VALUE ZERO.
+77 WS-ALIVE-COUNT     PIC 9(7) COMP VALUE ZERO.
+77 WS-DECEASED-COUNT  PIC 9(7) COMP VALUE ZERO.
+77 WS-AGE-SUM         PIC 9(9) COMP VALUE ZERO.
+01 WS-AVG-AGE         PIC 9(3)V9(1) VALUE ZERO.
+
+*> Age-decade buckets: 0-9, 10-19, ... 140-149, with the 16th bucket
+*> catching everything 150 and over.
+01 WS-DECADE-TABLE.
+   05 WS-DECADE-COUNT OCCURS 16 TIMES PIC 9(7) COMP.
+77 WS-DECADE-IDX      PIC 9(2) COMP VALUE ZERO.
+77 WS-DECADE-LOW      PIC 9(3) VALUE ZERO.
+77 WS-DECADE-HIGH     PIC 9(3) VALUE ZERO.
+
+01 WS-HEADING-LINE-1.
+   05 FILLER            PIC X(30) VALUE "SSN DEMOGRAPHICS REPORT".
+   05 FILLER            PIC X(10) VALUE "RUN DATE: ".
+   05 WSH-RUN-DATE      PIC X(10) VALUE SPACES.
+   05 FILLER            PIC X(30) VALUE SPACES.
+
+01 WS-COLUMN-HDR-LINE.
+   05 FILLER            PIC X(16) VALUE "AGE RANGE".
+   05 FILLER            PIC X(64) VALUE "RECORD COUNT".
+
+01 WS-DECADE-LINE.
+   05 WSL-RANGE         PIC X(16).
+   05 WSL-COUNT         PIC ZZ,ZZ9.
+   05 FILLER            PIC X(58) VALUE SPACES.
+
+01 WS-SUMMARY-LINE-1.
+   05 FILLER            PIC X(20) VALUE "TOTAL RECORDS: ".
+   05 WSS-TOTAL         PIC ZZ,ZZ9.
+   05 FILLER            PIC X(54) VALUE SPACES.
+
+01 WS-SUMMARY-LINE-2.
+   05 FILLER            PIC X(20) VALUE "ALIVE: ".
+   05 WSS-ALIVE         PIC ZZ,ZZ9.
+   05 FILLER            PIC X(5)  VALUE SPACES.
+   05 FILLER            PIC X(10) VALUE "DECEASED: ".
+   05 WSS-DECEASED      PIC ZZ,ZZ9.
+   05 FILLER            PIC X(33) VALUE SPACES.
+
+01 WS-SUMMARY-LINE-3.
+   05 FILLER            PIC X(20) VALUE "AVERAGE AGE: ".
+   05 WSS-AVG-AGE       PIC ZZ9.9.
+   05 FILLER            PIC X(55) VALUE SPACES.
+
+PROCEDURE DIVISION.
+0000-MAINLINE.
+    PERFORM 1000-GET-RUN-DATE THRU 1000-EXIT
+    PERFORM 2000-PROCESS-FILE THRU 2000-EXIT
+    PERFORM 3000-WRITE-REPORT THRU 3000-EXIT
+    STOP RUN.
+
+*> ---------------------------------------------------------------
+*> 1000-GET-RUN-DATE -- same run-date parameter convention as
+*> SSN-CHECK, so both programs age the population off the same
+*> processing date.
+*> ---------------------------------------------------------------
+1000-GET-RUN-DATE.
+    OPEN INPUT RUN-DATE-FILE
+    IF WS-RUN-DATE-NOT-FND
+        DISPLAY "RUNDATE.DAT not found -- defaulting run date from system clock"
+        MOVE FUNCTION CURRENT-DATE(1:4) TO WS-RUN-CCYY
+        MOVE FUNCTION CURRENT-DATE(5:2) TO WS-RUN-MM
+        MOVE FUNCTION CURRENT-DATE(7:2) TO WS-RUN-DD
+    ELSE
+        READ RUN-DATE-FILE
+            AT END
+                DISPLAY "RUNDATE.DAT is empty -- defaulting run date from system clock"
+                MOVE FUNCTION CURRENT-DATE(1:4) TO WS-RUN-CCYY
+                MOVE FUNCTION CURRENT-DATE(5:2) TO WS-RUN-MM
+                MOVE FUNCTION CURRENT-DATE(7:2) TO WS-RUN-DD
+            NOT AT END
+                MOVE RUN-DATE-CCYY TO WS-RUN-CCYY
+                MOVE RUN-DATE-MM   TO WS-RUN-MM
+                MOVE RUN-DATE-DD   TO WS-RUN-DD
+        END-READ
+        CLOSE RUN-DATE-FILE
+    END-IF
+    MOVE WS-RUN-CCYY TO WS-CURRENT-YEAR
+    STRING WS-RUN-CCYY "-" WS-RUN-MM "-" WS-RUN-DD
+        DELIMITED BY SIZE INTO WS-RUN-DATE-ISO.
+1000-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 2000-PROCESS-FILE -- one pass over the master, accumulating the
+*> age-decade table and the alive/deceased/age-sum totals.
+*> ---------------------------------------------------------------
+2000-PROCESS-FILE.
+    OPEN INPUT SSN-FILE
+    IF WS-SSN-FILE-MISSING
+        DISPLAY "PEOPLE.DAT not found -- nothing to report"
+        STOP RUN
+    END-IF
+    PERFORM UNTIL WS-END-FILE = 'Y'
+        READ SSN-FILE NEXT RECORD
+            AT END
+                MOVE 'Y' TO WS-END-FILE
+            NOT AT END
+                PERFORM 2500-ACCUMULATE-RECORD THRU 2500-EXIT
+        END-READ
+    END-PERFORM
+    CLOSE SSN-FILE.
+2000-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 2500-ACCUMULATE-RECORD -- age, alive/deceased and decade-bucket
+*> bookkeeping for a single master record.
+*> ---------------------------------------------------------------
+2500-ACCUMULATE-RECORD.
+    ADD 1 TO WS-TOTAL-RECORDS
+    MOVE FUNCTION NUMVAL (DOB(1:4)) TO WS-YEAR
+    COMPUTE WS-AGE = WS-CURRENT-YEAR - WS-YEAR
+    ADD WS-AGE TO WS-AGE-SUM
+
+    IF DOD = SPACES
+        ADD 1 TO WS-ALIVE-COUNT
+    ELSE
+        ADD 1 TO WS-DECEASED-COUNT
+    END-IF
+
+    COMPUTE WS-DECADE-IDX = (WS-AGE / 10) + 1
+    IF WS-DECADE-IDX > 16
+        MOVE 16 TO WS-DECADE-IDX
+    END-IF
+    ADD 1 TO WS-DECADE-COUNT (WS-DECADE-IDX).
+2500-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 3000-WRITE-REPORT -- prints the decade table and the summary
+*> totals once the whole master has been read.
+*> ---------------------------------------------------------------
+3000-WRITE-REPORT.
+    OPEN OUTPUT DEMO-RPT
+    MOVE WS-RUN-DATE-ISO TO WSH-RUN-DATE
+    MOVE WS-HEADING-LINE-1 TO DEMO-RPT-RECORD
+    WRITE DEMO-RPT-RECORD
+    MOVE WS-COLUMN-HDR-LINE TO DEMO-RPT-RECORD
+    WRITE DEMO-RPT-RECORD
+    MOVE 1 TO WS-DECADE-IDX
+    PERFORM 3100-WRITE-DECADE-LINE THRU 3100-EXIT
+        VARYING WS-DECADE-IDX FROM 1 BY 1
+        UNTIL WS-DECADE-IDX > 16
+    MOVE WS-TOTAL-RECORDS TO WSS-TOTAL
+    MOVE WS-SUMMARY-LINE-1 TO DEMO-RPT-RECORD
+    WRITE DEMO-RPT-RECORD
+    MOVE WS-ALIVE-COUNT    TO WSS-ALIVE
+    MOVE WS-DECEASED-COUNT TO WSS-DECEASED
+    MOVE WS-SUMMARY-LINE-2 TO DEMO-RPT-RECORD
+    WRITE DEMO-RPT-RECORD
+    IF WS-TOTAL-RECORDS > ZERO
+        COMPUTE WS-AVG-AGE ROUNDED = WS-AGE-SUM / WS-TOTAL-RECORDS
+    END-IF
+    MOVE WS-AVG-AGE TO WSS-AVG-AGE
+    MOVE WS-SUMMARY-LINE-3 TO DEMO-RPT-RECORD
+    WRITE DEMO-RPT-RECORD
+    CLOSE DEMO-RPT.
+3000-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 3100-WRITE-DECADE-LINE -- one line on the decade table for the
+*> age range at WS-DECADE-IDX.
+*> ---------------------------------------------------------------
+3100-WRITE-DECADE-LINE.
+    IF WS-DECADE-IDX = 16
+        MOVE "150 AND OVER" TO WSL-RANGE
+    ELSE
+        COMPUTE WS-DECADE-LOW = (WS-DECADE-IDX - 1) * 10
+        COMPUTE WS-DECADE-HIGH = WS-DECADE-LOW + 9
+        MOVE SPACES TO WSL-RANGE
+        STRING WS-DECADE-LOW "-" WS-DECADE-HIGH
+            DELIMITED BY SIZE INTO WSL-RANGE
+    END-IF
+    MOVE WS-DECADE-COUNT (WS-DECADE-IDX) TO WSL-COUNT
+    MOVE WS-DECADE-LINE TO DEMO-RPT-RECORD
+    WRITE DEMO-RPT-RECORD.
+3100-EXIT.
+    EXIT.
